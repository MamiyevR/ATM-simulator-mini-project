@@ -0,0 +1,93 @@
+       identification division.
+       program-id. interest.
+       author. RESUL MAMIYEV.
+
+       environment division.
+       input-output section.
+       file-control.
+           select master assign to 'master.txt'
+               organization is indexed
+               access mode is sequential
+               record key is account-number
+               file status is master-fs.
+           select trans711 assign to 'trans711.txt'
+               organization is line sequential.
+       data division.
+           file section.
+           fd  master.
+           01  account-info.
+               05 account-name     pic x(20).
+               05 account-number   pic 9(16).
+               05 account-password pic 9(6).
+               05 account-balance  pic s9(16)
+                   sign is leading separate character.
+               05 account-fail-count pic 9(01).
+               05 account-locked   pic x(01).
+               05 account-closed   pic x(01).
+                   88 account-is-closed     value "Y".
+           fd trans711.
+           01  tranfer-record1.
+               05 t-account-num1   pic 9(16).
+               05 operation1       pic A.
+               05 t-amount1        pic 9(7).
+               05 t-timestamp1     pic 9(5).
+       working-storage section.
+       01  ws-account-info.
+           05 ws-account-name      pic x(20).
+           05 ws-account-number    pic 9(16).
+           05 ws-account-password  pic 9(6).
+           05 ws-account-balance   pic s9(16)
+               sign is leading separate character.
+           05 ws-account-fail-count pic 9(01).
+           05 ws-account-locked    pic x(01).
+           05 ws-account-closed    pic x(01).
+               88 ws-account-is-closed  value "Y".
+       01  interest-rate           pic 9v9(4) value 0.0050.
+       01  ws-interest-amount      pic 9(7) value 0.
+       01  post-timestamp          pic 9(5) value zeroes.
+       01  interest-posted-count   pic 9(09) value 0.
+       01  eof                     pic A value "N".
+       01  master-fs                pic x(02).
+       procedure division.
+       interest-run.
+           display '##############################################'.
+           display '##     Gringotts Wizarding Bank             ##'.
+           display '##     Monthly Interest Accrual Batch       ##'.
+           display '##############################################'.
+           open input master.
+           open extend trans711.
+           move 'N' to eof.
+
+       interest-loop.
+           read master into ws-account-info
+           at end move 'Y' to eof.
+
+           if eof = 'Y' then
+               close master
+               close trans711
+               go to interest-summary
+           end-if.
+           if ws-account-is-closed then
+               go to interest-loop
+           end-if.
+           if ws-account-balance <= 0 then
+               go to interest-loop
+           end-if.
+           compute ws-interest-amount rounded =
+               ws-account-balance * interest-rate.
+           if ws-interest-amount > 0 then
+               move ws-account-number to t-account-num1
+               move 'D' to operation1
+               move ws-interest-amount to t-amount1
+               move post-timestamp to t-timestamp1
+               write tranfer-record1
+               compute post-timestamp = post-timestamp + 1
+               add 1 to interest-posted-count
+           end-if.
+           go to interest-loop.
+
+       interest-summary.
+           display '=> INTEREST POSTED FOR ' interest-posted-count
+               ' ACCOUNT(S)'.
+           display '=> RUN CENTRAL SETTLEMENT TO APPLY TO MASTER'.
+           stop run.
