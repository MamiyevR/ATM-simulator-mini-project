@@ -6,11 +6,16 @@
        input-output section.
        file-control.
            select master assign to 'master.txt'
-               organization is line sequential.
+               organization is indexed
+               access mode is dynamic
+               record key is account-number
+               file status is master-fs.
            select trans711 assign to 'trans711.txt'
                organization is line sequential.
            select trans713 assign to 'trans713.txt'
                organization is line sequential.
+           select fraudLog assign to 'fraudLog.txt'
+               organization is line sequential.
        data division.
            file section.
            fd  master.
@@ -20,6 +25,19 @@
                05 account-password pic 9(6).
                05 account-balance  pic s9(16)
                    sign is leading separate character.
+               05 account-fail-count pic 9(01).
+               05 account-locked   pic x(01).
+                   88 account-is-locked     value "Y".
+                   88 account-not-locked    value "N", " ".
+               05 account-closed   pic x(01).
+                   88 account-is-closed     value "Y".
+           fd fraudLog.
+           01  fraud-log-record.
+               05 fl-account-number pic 9(16).
+               05 fl-atm-id        pic x(03).
+               05 fl-fail-count    pic 9(01).
+               05 fl-timestamp     pic 9(05).
+               05 fl-status        pic x(10).
            fd trans711.
            01  tranfer-record1.
                05 t-account-num1   pic 9(16).
@@ -42,12 +60,19 @@
            88 second-atm           value "2".
        01  first-open              pic 9 value 0.
        01  second-open             pic 9 value 0.
+       01  master-fs                pic x(02).
        01  ws-account-info.
            05 ws-account-name      pic x(20).
            05 ws-account-number    pic 9(16).
            05 ws-account-password  pic 9(6).
            05 ws-account-balance   pic s9(16)
                sign is leading separate character.
+           05 ws-account-fail-count pic 9(01).
+           05 ws-account-locked    pic x(01).
+               88 ws-account-is-locked    value "Y".
+           05 ws-account-closed    pic x(01).
+               88 ws-account-is-closed    value "Y".
+       01  fraud-log-open          pic 9 value 0.
        01  ws-t-account-info.
            05 ws-t-account-name     pic x(20).
            05 ws-t-account-number   pic 9(16).
@@ -60,6 +85,7 @@
            88 deposit-option       value "D", "d".
            88 withdrawal-option    value "W", "w".
            88 transfer-option      value "T", "t".
+           88 statement-option     value "S", "s".
        01  tempService             pic A.
        01  deposit                 pic s9(5)v9(3).
        01  withdrawal              pic s9(5)v9(3).
@@ -67,13 +93,35 @@
        01  transferAmount          pic s9(5)v9(3).
        01  record-amount           pic s9(7).
        01  eof                     pic A value "N".
+       01  stmt-table.
+           05 stmt-entry occurs 5 times indexed by stmt-idx.
+               10 stmt-operation   pic A.
+               10 stmt-amount      pic 9(7).
+               10 stmt-timestamp   pic 9(5).
+       01  stmt-count              pic 9(2) value 0.
+       01  stmt-sub                pic 9(2).
+       01  stmt-eof                pic A value "N".
+       01  stmt-711-op             pic A.
+       01  stmt-711-amt            pic 9(7).
+       01  stmt-711-ts             pic 9(5).
+       01  stmt-713-op             pic A.
+       01  stmt-713-amt            pic 9(7).
+       01  stmt-713-ts             pic 9(5).
+       01  stmt-713-primed         pic A value "N".
+       01  max-fail-attempts       pic 9(01) value 3.
+       01  daily-withdrawal-limit  pic 9(07) value 500000.
+       01  daily-withdrawn-total   pic 9(07) value 0.
+       01  dw-projected-total      pic 9(08).
+       01  dw-eof                  pic A value "N".
        procedure division.
        welcome-display.
            display '##############################################'.
            display '##         Gringotts Wizarding Bank         ##'.
            display '##                 Welcome                  ##'.
            display '##############################################'.
-       
+           open output fraudLog.
+           set fraud-log-open to 1.
+
        atm-selection.
            display '=> PLEASE CHOOSE THE ATM'.
            display '=> PRESS 1 FOR ATM 711'.
@@ -97,41 +145,56 @@
            accept accountNum.
            display '=> PASSWORD'.
            accept passwordNum.
-           open input master.
+           open i-o master.
+           move accountNum to account-number.
            move 'N' to eof.
 
        account-check.
-           read master into ws-account-info
-           at end move 'Y' to eof.
-       
+           read master
+               invalid key move 'Y' to eof
+           end-read.
+
            if eof = 'Y' then
-               if ws-account-number not = accountNum then
-                   display "=> INCORRECT ACCOUNT/PASSWORD"
-                   close master
-                   go to account-selection
-               end-if
-              
-               if ws-account-number = accountNum then
-                   if ws-account-password not = passwordNum then
-                       close master
-                       display "=> INCORRECT ACCOUNT/PASSWORD"
-                       close master
-                       go to account-selection
-                   end-if    
-               end-if
+               display "=> INCORRECT ACCOUNT/PASSWORD"
+               close master
+               go to account-selection
            end-if.
-           if eof = 'N' then
-               if ws-account-number not = accountNum then
-                   go to account-check
-               end-if
-              
-               if ws-account-number = accountNum then
-                   if ws-account-password not = passwordNum then
-                       go to account-check
-                  end-if
+
+           if account-is-closed then
+               display "=> ACCOUNT CLOSED"
+               close master
+               go to account-selection
+           end-if.
+
+           if account-is-locked then
+               display "=> ACCOUNT LOCKED - SEE A TELLER"
+               close master
+               go to account-selection
+           end-if.
+
+           if account-password not = passwordNum then
+               add 1 to account-fail-count
+               if account-fail-count >= max-fail-attempts then
+                   move 'Y' to account-locked
+                   move 'LOCKED' to fl-status
+               else
+                   move 'N' to account-locked
+                   move 'FAILED' to fl-status
                end-if
+               rewrite account-info
+               move account-info to ws-account-info
+               perform write-fraud-log
+               display "=> INCORRECT ACCOUNT/PASSWORD"
+               close master
+               go to account-selection
            end-if.
-           
+
+           if account-fail-count not = 0 then
+               move 0 to account-fail-count
+               rewrite account-info
+           end-if.
+           move account-info to ws-account-info.
+
        balance-check.
            close master.
            move 'N' to eof.
@@ -139,25 +202,42 @@
                display '=> NEGATIVE REMAINS TRANSACTION ABORT'
                go to atm-selection
            end-if.
-       
+           go to service-selection.
+
+       write-fraud-log.
+           move ws-account-number to fl-account-number.
+           if first-atm then
+               move '711' to fl-atm-id
+           end-if.
+           if second-atm then
+               move '713' to fl-atm-id
+           end-if.
+           move ws-account-fail-count to fl-fail-count.
+           move start-time to fl-timestamp.
+           write fraud-log-record.
+
        service-selection.
            display '=> PLEASE CHOOSE YOUR SERVICE'.
            display '=> PRESS D FOR DEPOSIT'.
            display '=> PRESS W FOR WITHDRAWAL'.
            display '=> PRESS T FOR TRANSFER'.
+           display '=> PRESS S FOR STATEMENT'.
            accept serviceSelect.
            move function upper-case(serviceSelect) to serviceSelect.
            if deposit-option then
                go to deposit-func
            end-if.
-           if withdrawal-option then 
+           if withdrawal-option then
                go to withdrawal-func
            end-if.
-           if transfer-option then 
+           if transfer-option then
                go to transfer-func
            end-if.
+           if statement-option then
+               go to statement-func
+           end-if.
            if not deposit-option and not withdrawal-option and not
-           transfer-option then
+           transfer-option and not statement-option then
                display '=> INVALID INPUT'
                go to service-selection
            end-if.
@@ -184,8 +264,68 @@
                go to withdrawal-func
            end-if.
            compute record-amount = withdrawal*100.
+           perform compute-daily-withdrawn thru
+               compute-daily-withdrawn-exit.
+           compute dw-projected-total = daily-withdrawn-total +
+               record-amount.
+           if dw-projected-total > daily-withdrawal-limit then
+               display '=> DAILY WITHDRAWAL LIMIT EXCEEDED'
+               go to withdrawal-func
+           end-if.
            go to write-func.
 
+       compute-daily-withdrawn.
+           move 0 to daily-withdrawn-total.
+           move 'N' to dw-eof.
+           if first-open = 1 then
+               close trans711
+               open input trans711
+               go to dw-scan-711
+           end-if.
+           go to dw-check-713.
+
+       dw-scan-711.
+           read trans711
+               at end move 'Y' to dw-eof
+           end-read.
+           if dw-eof = 'Y' then
+               close trans711
+               open extend trans711
+               go to dw-check-713
+           end-if.
+           if t-account-num1 = ws-account-number and
+               operation1 = 'W' then
+               add t-amount1 to daily-withdrawn-total
+           end-if.
+           go to dw-scan-711.
+
+       dw-check-713.
+           move 'N' to dw-eof.
+           if second-open = 1 then
+               close trans713
+               open input trans713
+               go to dw-scan-713
+           end-if.
+           go to compute-daily-withdrawn-exit.
+
+       dw-scan-713.
+           read trans713
+               at end move 'Y' to dw-eof
+           end-read.
+           if dw-eof = 'Y' then
+               close trans713
+               open extend trans713
+               go to compute-daily-withdrawn-exit
+           end-if.
+           if t-account-num2 = ws-account-number and
+               operation2 = 'W' then
+               add t-amount2 to daily-withdrawn-total
+           end-if.
+           go to dw-scan-713.
+
+       compute-daily-withdrawn-exit.
+           exit.
+
        transfer-func.
            display '=>TARGET ACCOUNT'.
            accept transferAccount.
@@ -196,7 +336,7 @@
            open input master.
        
        find-account.
-           read master into ws-t-account-info
+           read master next record into ws-t-account-info
            at end move 'Y' to eof.
        
            if eof = 'Y' then
@@ -226,6 +366,119 @@
                display '=> INSUFFICIENT BALANCE'
                go to get-t-amount
            end-if.
+           go to write-func.
+
+       statement-func.
+           move 0 to stmt-count.
+           move 'N' to stmt-713-primed.
+           if first-open = 1 then
+               close trans711
+           end-if.
+           open input trans711.
+           go to stmt-711-fill.
+
+       stmt-711-fill.
+           read trans711
+               at end move 'Y' to stmt-eof
+           end-read.
+           if stmt-eof = 'Y' then
+               move 99999 to stmt-711-ts
+               go to stmt-711-fill-done
+           end-if.
+           move 'N' to stmt-eof.
+           if t-account-num1 = ws-account-number then
+               move operation1 to stmt-711-op
+               move t-amount1 to stmt-711-amt
+               move t-timestamp1 to stmt-711-ts
+               go to stmt-711-fill-done
+           end-if.
+           go to stmt-711-fill.
+
+       stmt-711-fill-done.
+           if stmt-713-primed = 'N' then
+               move 'Y' to stmt-713-primed
+               if second-open = 1 then
+                   close trans713
+               end-if
+               open input trans713
+               go to stmt-713-fill
+           end-if.
+           go to stmt-merge-step.
+
+       stmt-713-fill.
+           read trans713
+               at end move 'Y' to stmt-eof
+           end-read.
+           if stmt-eof = 'Y' then
+               move 99999 to stmt-713-ts
+               go to stmt-merge-step
+           end-if.
+           move 'N' to stmt-eof.
+           if t-account-num2 = ws-account-number then
+               move operation2 to stmt-713-op
+               move t-amount2 to stmt-713-amt
+               move t-timestamp2 to stmt-713-ts
+               go to stmt-merge-step
+           end-if.
+           go to stmt-713-fill.
+
+       stmt-merge-step.
+           if stmt-711-ts = 99999 and stmt-713-ts = 99999 then
+               go to stmt-close-files
+           end-if.
+           if stmt-711-ts <= stmt-713-ts then
+               perform shift-statement-entry varying stmt-idx
+                   from 1 by 1 until stmt-idx > 4
+               move stmt-711-op to stmt-operation(5)
+               move stmt-711-amt to stmt-amount(5)
+               move stmt-711-ts to stmt-timestamp(5)
+               if stmt-count < 5 then
+                   add 1 to stmt-count
+               end-if
+               go to stmt-711-fill
+           end-if.
+           perform shift-statement-entry varying stmt-idx
+               from 1 by 1 until stmt-idx > 4.
+           move stmt-713-op to stmt-operation(5).
+           move stmt-713-amt to stmt-amount(5).
+           move stmt-713-ts to stmt-timestamp(5).
+           if stmt-count < 5 then
+               add 1 to stmt-count
+           end-if.
+           go to stmt-713-fill.
+
+       stmt-close-files.
+           close trans711.
+           if first-open = 1 then
+               open extend trans711
+           end-if.
+           close trans713.
+           if second-open = 1 then
+               open extend trans713
+           end-if.
+           go to display-statement.
+
+       shift-statement-entry.
+           move stmt-entry(stmt-idx + 1) to stmt-entry(stmt-idx).
+
+       display-statement.
+           display '=> MINI STATEMENT (LAST TRANSACTIONS)'.
+           if stmt-count = 0 then
+               display '=> NO TRANSACTIONS FOUND'
+               go to continue-option
+           end-if.
+           compute stmt-sub = 6 - stmt-count.
+           go to display-statement-line.
+
+       display-statement-line.
+           if stmt-sub > 5 then
+               go to continue-option
+           end-if.
+           display '=> OPERATION: ' stmt-operation(stmt-sub)
+               ' AMOUNT: ' stmt-amount(stmt-sub)
+               ' TIME: ' stmt-timestamp(stmt-sub).
+           add 1 to stmt-sub.
+           go to display-statement-line.
 
        write-func.
            move serviceSelect to tempService.
@@ -282,8 +535,11 @@
                if first-open = 1 then 
                    close trans711
                end-if
-               if second-open = 1 then 
+               if second-open = 1 then
                    close trans713
                end-if
+               if fraud-log-open = 1 then
+                   close fraudLog
+               end-if
                stop run
            end-if.
