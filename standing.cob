@@ -0,0 +1,145 @@
+       identification division.
+       program-id. standing.
+       author. RESUL MAMIYEV.
+
+       environment division.
+       input-output section.
+       file-control.
+           select standingOrders assign to 'standingOrders.txt'
+               organization is line sequential.
+           select master assign to 'master.txt'
+               organization is indexed
+               access mode is dynamic
+               record key is account-number
+               file status is master-fs.
+           select trans711 assign to 'trans711.txt'
+               organization is line sequential.
+       data division.
+           file section.
+           fd  standingOrders.
+           01  standing-order-record.
+               05 so-source-account pic 9(16).
+               05 so-target-account pic 9(16).
+               05 so-amount         pic 9(7).
+               05 so-run-day        pic 9(02).
+           fd  master.
+           01  account-info.
+               05 account-name     pic x(20).
+               05 account-number   pic 9(16).
+               05 account-password pic 9(6).
+               05 account-balance  pic s9(16)
+                   sign is leading separate character.
+               05 account-fail-count pic 9(01).
+               05 account-locked   pic x(01).
+               05 account-closed   pic x(01).
+                   88 account-is-closed     value "Y".
+           fd trans711.
+           01  tranfer-record1.
+               05 t-account-num1   pic 9(16).
+               05 operation1       pic A.
+               05 t-amount1        pic 9(7).
+               05 t-timestamp1     pic 9(5).
+       working-storage section.
+       01  ws-standing-order.
+           05 ws-so-source-account pic 9(16).
+           05 ws-so-target-account pic 9(16).
+           05 ws-so-amount         pic 9(7).
+           05 ws-so-run-day        pic 9(02).
+       01  ws-date                 pic 9(8).
+       01  run-day                 pic 9(02).
+       01  post-timestamp          pic 9(5) value zeroes.
+       01  transfers-posted-count  pic 9(09) value 0.
+       01  skipped-count           pic 9(09) value 0.
+       01  master-fs                pic x(02).
+       01  eof                     pic A value "N".
+       procedure division.
+       standing-run.
+           display '##############################################'.
+           display '##     Gringotts Wizarding Bank             ##'.
+           display '##     Standing Order Transfer Batch        ##'.
+           display '##############################################'.
+           accept ws-date from date yyyymmdd.
+           move ws-date(7:2) to run-day.
+           open input standingOrders.
+           open input master.
+           open extend trans711.
+           move 'N' to eof.
+
+       standing-loop.
+           read standingOrders into ws-standing-order
+           at end move 'Y' to eof.
+
+           if eof = 'Y' then
+               close standingOrders
+               close master
+               close trans711
+               go to standing-summary
+           end-if.
+           if ws-so-run-day not = run-day then
+               go to standing-loop
+           end-if.
+           if ws-so-source-account = ws-so-target-account then
+               display '=> SKIPPING STANDING ORDER - SOURCE EQUALS '
+                   'TARGET: ' ws-so-source-account
+               add 1 to skipped-count
+               go to standing-loop
+           end-if.
+           move ws-so-source-account to account-number.
+           read master
+               invalid key
+                   display '=> SKIPPING STANDING ORDER - SOURCE '
+                       'ACCOUNT NOT FOUND: ' ws-so-source-account
+                   add 1 to skipped-count
+                   go to standing-loop
+           end-read.
+           if account-is-closed then
+               display '=> SKIPPING STANDING ORDER - SOURCE '
+                   'ACCOUNT CLOSED: ' ws-so-source-account
+               add 1 to skipped-count
+               go to standing-loop
+           end-if.
+           if ws-so-amount > account-balance then
+               display '=> SKIPPING STANDING ORDER - INSUFFICIENT '
+                   'BALANCE: ' ws-so-source-account
+               add 1 to skipped-count
+               go to standing-loop
+           end-if.
+           move ws-so-target-account to account-number.
+           read master
+               invalid key
+                   display '=> SKIPPING STANDING ORDER - TARGET '
+                       'ACCOUNT NOT FOUND: ' ws-so-target-account
+                   add 1 to skipped-count
+                   go to standing-loop
+           end-read.
+           if account-is-closed then
+               display '=> SKIPPING STANDING ORDER - TARGET '
+                   'ACCOUNT CLOSED: ' ws-so-target-account
+               add 1 to skipped-count
+               go to standing-loop
+           end-if.
+
+           move ws-so-source-account to t-account-num1.
+           move 'W' to operation1.
+           move ws-so-amount to t-amount1.
+           move post-timestamp to t-timestamp1.
+           write tranfer-record1.
+           compute post-timestamp = post-timestamp + 1.
+
+           move ws-so-target-account to t-account-num1.
+           move 'D' to operation1.
+           move ws-so-amount to t-amount1.
+           move post-timestamp to t-timestamp1.
+           write tranfer-record1.
+           compute post-timestamp = post-timestamp + 1.
+
+           add 1 to transfers-posted-count.
+           go to standing-loop.
+
+       standing-summary.
+           display '=> ' transfers-posted-count
+               ' STANDING TRANSFER(S) POSTED'.
+           display '=> ' skipped-count
+               ' STANDING ORDER(S) SKIPPED'.
+           display '=> RUN CENTRAL SETTLEMENT TO APPLY TO MASTER'.
+           stop run.
