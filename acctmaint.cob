@@ -0,0 +1,180 @@
+       identification division.
+       program-id. acctmaint.
+       author. RESUL MAMIYEV.
+
+       environment division.
+       input-output section.
+       file-control.
+           select master assign to 'master.txt'
+               organization is indexed
+               access mode is dynamic
+               record key is account-number
+               file status is master-fs.
+       data division.
+           file section.
+           fd  master.
+           01  account-info.
+               05 account-name     pic x(20).
+               05 account-number   pic 9(16).
+               05 account-password pic 9(6).
+               05 account-balance  pic s9(16)
+                   sign is leading separate character.
+               05 account-fail-count pic 9(01).
+               05 account-locked   pic x(01).
+                   88 account-is-locked     value "Y".
+               05 account-closed   pic x(01).
+                   88 account-is-closed     value "Y".
+       working-storage section.
+       01  menu-choice             pic x(10).
+           88 add-account-option   value "1".
+           88 change-password-option value "2".
+           88 close-account-option value "3".
+           88 unlock-account-option value "4".
+           88 exit-option          value "5".
+       01  new-account-name        pic x(20).
+       01  new-account-number      pic 9(16).
+       01  new-account-password    pic 9(6).
+       01  new-account-balance     pic 9(16).
+       01  target-account-number   pic 9(16).
+       01  new-password-input      pic 9(6).
+       01  master-fs                pic x(02).
+       01  cont                    pic x(10).
+           88 isContinue           value "Y", "y".
+           88 notContinue          value "N", "n".
+       procedure division.
+       welcome-display.
+           display '##############################################'.
+           display '##         Gringotts Wizarding Bank         ##'.
+           display '##          Account Maintenance             ##'.
+           display '##############################################'.
+
+       menu-selection.
+           display '=> PLEASE CHOOSE AN OPTION'.
+           display '=> PRESS 1 TO ADD A NEW ACCOUNT'.
+           display '=> PRESS 2 TO CHANGE AN ACCOUNT PASSWORD'.
+           display '=> PRESS 3 TO CLOSE AN ACCOUNT'.
+           display '=> PRESS 4 TO UNLOCK AN ACCOUNT'.
+           display '=> PRESS 5 TO EXIT'.
+           accept menu-choice.
+           if add-account-option then
+               go to add-account
+           end-if.
+           if change-password-option then
+               go to change-password
+           end-if.
+           if close-account-option then
+               go to close-account
+           end-if.
+           if unlock-account-option then
+               go to unlock-account
+           end-if.
+           if exit-option then
+               stop run
+           end-if.
+           if not add-account-option and not change-password-option
+               and not close-account-option and not
+               unlock-account-option and not exit-option then
+               display '=> INVALID INPUT'
+               go to menu-selection
+           end-if.
+
+       add-account.
+           display '=> NEW ACCOUNT NAME'.
+           accept new-account-name.
+           display '=> NEW ACCOUNT NUMBER'.
+           accept new-account-number.
+           display '=> NEW ACCOUNT PASSWORD'.
+           accept new-account-password.
+           display '=> OPENING BALANCE'.
+           accept new-account-balance.
+           move new-account-name to account-name.
+           move new-account-number to account-number.
+           move new-account-password to account-password.
+           move new-account-balance to account-balance.
+           move 0 to account-fail-count.
+           move 'N' to account-locked.
+           move 'N' to account-closed.
+           open i-o master.
+           if master-fs = '35' then
+               open output master
+           end-if.
+           write account-info
+               invalid key
+                   display '=> ACCOUNT NUMBER ALREADY EXISTS'
+                   close master
+                   go to continue-menu
+           end-write.
+           close master.
+           display '=> ACCOUNT ADDED'.
+           go to continue-menu.
+
+       change-password.
+           display '=> ACCOUNT NUMBER'.
+           accept target-account-number.
+           display '=> NEW PASSWORD'.
+           accept new-password-input.
+           open i-o master.
+           move target-account-number to account-number.
+           read master
+               invalid key
+                   display '=> ACCOUNT NOT FOUND'
+                   close master
+                   go to continue-menu
+           end-read.
+           move new-password-input to account-password.
+           rewrite account-info.
+           close master.
+           display '=> PASSWORD CHANGED'.
+           go to continue-menu.
+
+       close-account.
+           display '=> ACCOUNT NUMBER'.
+           accept target-account-number.
+           open i-o master.
+           move target-account-number to account-number.
+           read master
+               invalid key
+                   display '=> ACCOUNT NOT FOUND'
+                   close master
+                   go to continue-menu
+           end-read.
+           move 0 to account-balance.
+           move 'Y' to account-closed.
+           rewrite account-info.
+           close master.
+           display '=> ACCOUNT CLOSED'.
+           go to continue-menu.
+
+       unlock-account.
+           display '=> ACCOUNT NUMBER'.
+           accept target-account-number.
+           open i-o master.
+           move target-account-number to account-number.
+           read master
+               invalid key
+                   display '=> ACCOUNT NOT FOUND'
+                   close master
+                   go to continue-menu
+           end-read.
+           move 'N' to account-locked.
+           move 0 to account-fail-count.
+           rewrite account-info.
+           close master.
+           display '=> ACCOUNT UNLOCKED'.
+           go to continue-menu.
+
+       continue-menu.
+           display '=> ANOTHER OPERATION?'.
+           display '=> N FOR NO'.
+           display '=> Y FOR YES'.
+           accept cont.
+           if not isContinue and not notContinue then
+               display '=> INVALID INPUT'
+               go to continue-menu
+           end-if.
+           if isContinue then
+               go to menu-selection
+           end-if.
+           if notContinue then
+               stop run
+           end-if.
